@@ -0,0 +1,151 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JuttaMaint.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL reject-file ASSIGN TO JUTTREJ
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS reject-record-number
+        FILE STATUS IS reject-file-status.
+    SELECT fix-file ASSIGN TO JUTTFIX
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS fix-file-status.
+DATA DIVISION.
+FILE SECTION.
+FD reject-file.
+COPY JUTTREJ.
+FD fix-file.
+COPY JUTTREC.
+WORKING-STORAGE SECTION.
+01 reject-file-status PICTURE X(02) VALUE '00'.
+01 fix-file-status PICTURE X(02) VALUE '00'.
+
+01 done-switch PICTURE X(01) VALUE 'N'.
+    88 maintenance-done VALUE 'Y'.
+01 record-found-switch PICTURE X(01) VALUE 'N'.
+    88 record-found VALUE 'Y'.
+    88 record-not-found VALUE 'N'.
+
+01 input-record-number PICTURE 9(06) VALUE ZERO.
+01 command-code PICTURE X(01) VALUE SPACES.
+    88 command-is-exit VALUE 'X' 'x'.
+01 corrected-erste PICTURE S9999 VALUE ZERO.
+01 corrected-zweite PICTURE S9999 VALUE ZERO.
+01 correction-valid-switch PICTURE X(01) VALUE 'Y'.
+    88 correction-is-valid VALUE 'Y'.
+
+SCREEN SECTION.
+01 maintenance-menu-screen.
+    05 BLANK SCREEN.
+    05 LINE 1 COLUMN 1 VALUE
+        'JUTTA ONLINE MAINTENANCE - REJECTED TRANSACTION CORRECTION'.
+    05 LINE 3 COLUMN 1 VALUE
+        'ENTER RECORD NUMBER TO CORRECT, OR X TO EXIT:'.
+    05 LINE 3 COLUMN 48 PICTURE X(01) TO command-code.
+    05 LINE 4 COLUMN 1 VALUE
+        'RECORD NUMBER (IF NOT EXITING):'.
+    05 LINE 4 COLUMN 34 PICTURE 9(06) TO input-record-number.
+
+01 reject-detail-screen.
+    05 LINE 5 COLUMN 1 VALUE 'RECORD NUMBER. . . :'.
+    05 LINE 5 COLUMN 22 PICTURE 9(06) FROM input-record-number.
+    05 LINE 6 COLUMN 1 VALUE 'ORIGINAL ERSTE . . :'.
+    05 LINE 6 COLUMN 22 PICTURE X(04) FROM reject-erste-raw.
+    05 LINE 7 COLUMN 1 VALUE 'ORIGINAL ZWEITE. . :'.
+    05 LINE 7 COLUMN 22 PICTURE X(04) FROM reject-zweite-raw.
+    05 LINE 8 COLUMN 1 VALUE 'REJECT REASON. . . :'.
+    05 LINE 8 COLUMN 22 PICTURE X(30) FROM reject-reason-text.
+    05 LINE 10 COLUMN 1 VALUE 'CORRECTED ERSTE. . :'.
+    05 LINE 10 COLUMN 22 PICTURE S9999 TO corrected-erste.
+    05 LINE 11 COLUMN 1 VALUE 'CORRECTED ZWEITE . :'.
+    05 LINE 11 COLUMN 22 PICTURE S9999 TO corrected-zweite.
+
+PROCEDURE DIVISION.
+main-process.
+    PERFORM initialize-program.
+    PERFORM process-screen UNTIL maintenance-done.
+    PERFORM finalize-program.
+    STOP RUN.
+
+initialize-program.
+    OPEN I-O reject-file.
+    IF reject-file-status NOT = '00' AND reject-file-status NOT = '05'
+        DISPLAY 'JUTTAMNT-E01 UNABLE TO OPEN JUTTREJ, STATUS = ' reject-file-status
+        STOP RUN
+    END-IF
+    OPEN EXTEND fix-file
+    IF fix-file-status NOT = '00'
+        OPEN OUTPUT fix-file
+    END-IF
+    IF fix-file-status NOT = '00'
+        DISPLAY 'JUTTAMNT-E05 UNABLE TO OPEN JUTTFIX, STATUS = ' fix-file-status
+        STOP RUN
+    END-IF.
+
+process-screen.
+    MOVE SPACES TO command-code
+    DISPLAY maintenance-menu-screen
+    ACCEPT maintenance-menu-screen
+    IF command-is-exit
+        SET maintenance-done TO TRUE
+    ELSE
+        PERFORM lookup-reject
+        IF record-found
+            PERFORM correct-and-resubmit
+        ELSE
+            DISPLAY 'JUTTAMNT-E02 RECORD NUMBER NOT FOUND ON REJECT FILE'
+        END-IF
+    END-IF.
+
+lookup-reject.
+    MOVE input-record-number TO reject-record-number
+    READ reject-file
+        INVALID KEY SET record-not-found TO TRUE
+        NOT INVALID KEY SET record-found TO TRUE
+    END-READ.
+
+correct-and-resubmit.
+    MOVE ZERO TO corrected-erste
+    MOVE ZERO TO corrected-zweite
+    DISPLAY reject-detail-screen
+    ACCEPT reject-detail-screen
+    PERFORM validate-correction
+    IF correction-is-valid
+        PERFORM write-fixup-record
+        IF fix-file-status = '00'
+            PERFORM delete-reject-record
+        ELSE
+            DISPLAY 'JUTTAMNT-E06 RECORD ' input-record-number ' NOT REMOVED FROM JUTTREJ - JUTTFIX WRITE FAILED'
+        END-IF
+    ELSE
+        DISPLAY 'JUTTAMNT-E03 CORRECTED ERSTE/ZWEITE MUST BE NUMERIC'
+    END-IF.
+
+validate-correction.
+    SET correction-is-valid TO TRUE
+    IF corrected-erste NOT NUMERIC OR corrected-zweite NOT NUMERIC
+        MOVE 'N' TO correction-valid-switch
+    END-IF.
+
+write-fixup-record.
+    MOVE input-record-number TO transaction-record-number
+    MOVE corrected-erste TO transaction-erste
+    MOVE corrected-zweite TO transaction-zweite
+    MOVE reject-operation-code TO transaction-operation-code
+    WRITE transaction-record
+    IF fix-file-status = '00'
+        DISPLAY 'JUTTAMNT-I01 RECORD ' input-record-number ' RESUBMITTED TO JUTTFIX'
+    ELSE
+        DISPLAY 'JUTTAMNT-E07 UNABLE TO WRITE JUTTFIX RECORD ' input-record-number ' STATUS = ' fix-file-status
+    END-IF.
+
+delete-reject-record.
+    DELETE reject-file RECORD
+        INVALID KEY
+            DISPLAY 'JUTTAMNT-E04 UNABLE TO REMOVE RECORD ' input-record-number ' FROM JUTTREJ'
+    END-DELETE.
+
+finalize-program.
+    CLOSE reject-file
+    CLOSE fix-file.
