@@ -0,0 +1,49 @@
+//JUTTA    JOB (ACCTNO),'DAILY CLOSE - JUTTA',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY CLOSE RUN FOR JUTTA.                                  *
+//* READS THE DAY'S TRANSACTION FILE (PLUS ANY RECORDS RESUBMITTED*
+//* FROM THE ONLINE MAINTENANCE SCREEN) AND PRODUCES THE AUDIT     *
+//* TRAIL, THE REJECT FILE AND THE CLOSE SUMMARY REPORT.          *
+//* SCHEDULED TO RUN EACH NIGHT AFTER THE SOURCE SYSTEM'S FEED     *
+//* HAS LANDED.                                                   *
+//*                                                                *
+//* RESTART NOTE: JUTTAUD(+1) BELOW ALLOCATES THE NEXT GENERATION  *
+//* FOR A NORMAL NIGHTLY SUBMISSION. A RESTART AFTER AN ABEND      *
+//* MUST NOT RESUBMIT THIS DECK AS-IS, SINCE "+1" WOULD ALLOCATE   *
+//* YET ANOTHER NEW, EMPTY GENERATION - OVERRIDE THE JUTTAUD DD TO *
+//* THE SAME GENERATION THE ABENDED STEP CATALOGUED (DISP=MOD,     *
+//* ABSOLUTE GENERATION NUMBER FROM THE OPERATOR LOG) SO JUTTA CAN *
+//* EXTEND THE AUDIT TRAIL ALREADY WRITTEN RATHER THAN LOSE IT.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=JUTTA
+//STEPLIB  DD DSN=PROD.JUTTA.LOADLIB,DISP=SHR
+//JUTTIN   DD DSN=PROD.JUTTA.TRANS.DAILY,DISP=SHR
+//         DD DSN=PROD.JUTTA.TRANS.FIXUPS,DISP=(OLD,KEEP,KEEP)
+//JUTTAUD  DD DSN=PROD.JUTTA.AUDIT.DAILY(+1),DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//JUTTREJ  DD DSN=PROD.JUTTA.REJECT.MASTER,DISP=SHR
+//JUTTCKP  DD DSN=PROD.JUTTA.CHECKPOINT,DISP=OLD
+//JUTTRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* ONCE STEP010 COMPLETES CLEANLY, JUTTFIX HAS BEEN FULLY         *
+//* CONSUMED (ITS RECORDS ARE NOW ON JUTTAUD/JUTTREJ), SO IT IS    *
+//* EMPTIED HERE BEFORE THE NEXT ONLINE MAINTENANCE SESSION        *
+//* APPENDS MORE CORRECTIONS TO IT - OTHERWISE TONIGHT'S FIXUPS    *
+//* WOULD BE REPOSTED ON EVERY FUTURE NIGHTLY RUN. SKIPPED IF      *
+//* STEP010 DOES NOT COMPLETE CLEANLY, SO AN ABENDED RUN'S FIXUPS  *
+//* SURVIVE FOR THE RESTART.                                       *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.JUTTA.TRANS.FIXUPS
+  SET MAXCC = 0
+/*
+//STEP030  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//JUTTFIX  DD DSN=PROD.JUTTA.TRANS.FIXUPS,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//
