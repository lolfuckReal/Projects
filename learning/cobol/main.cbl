@@ -1,15 +1,396 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Jutta.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT transaction-file ASSIGN TO JUTTIN
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS transaction-file-status.
+    SELECT audit-file ASSIGN TO JUTTAUD
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS audit-file-status.
+    SELECT reject-file ASSIGN TO JUTTREJ
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS reject-record-number
+        FILE STATUS IS reject-file-status.
+    SELECT checkpoint-file ASSIGN TO JUTTCKP
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS checkpoint-file-status.
+    SELECT report-file ASSIGN TO JUTTRPT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS report-file-status.
 DATA DIVISION.
+FILE SECTION.
+FD transaction-file.
+COPY JUTTREC.
+FD audit-file.
+COPY JUTTAUD.
+FD reject-file.
+COPY JUTTREJ.
+FD checkpoint-file.
+COPY JUTTCHK.
+FD report-file.
+01 report-record PICTURE X(80).
 WORKING-STORAGE SECTION.
-           01 erste PICTURE IS 9999.
-           01 zweite PICTURE IS 9999.
-           01 summe PICTURE IS 99999999.
-LINKAGE SECTION.
+01 erste PICTURE S9999.
+01 zweite PICTURE S9999.
+01 summe PICTURE S99999999.
+01 operation-code PICTURE X(01).
+    88 operation-is-add VALUE 'A'.
+    88 operation-is-subtract VALUE 'S'.
+    88 operation-is-multiply VALUE 'M'.
+
+01 transaction-file-status PICTURE X(02) VALUE '00'.
+01 audit-file-status PICTURE X(02) VALUE '00'.
+01 reject-file-status PICTURE X(02) VALUE '00'.
+01 checkpoint-file-status PICTURE X(02) VALUE '00'.
+01 report-file-status PICTURE X(02) VALUE '00'.
+
+01 end-of-file-switch PICTURE X(01) VALUE 'N'.
+    88 end-of-file VALUE 'Y'.
+01 record-valid-switch PICTURE X(01) VALUE 'Y'.
+    88 record-is-valid VALUE 'Y'.
+    88 record-is-invalid VALUE 'N'.
+01 size-error-switch PICTURE X(01) VALUE 'N'.
+    88 size-error-occurred VALUE 'Y'.
+    88 size-error-did-not-occur VALUE 'N'.
+01 reject-end-of-file-switch PICTURE X(01) VALUE 'N'.
+    88 reject-end-of-file VALUE 'Y'.
+01 control-total-switch PICTURE X(01) VALUE 'N'.
+    88 control-total-overflow-occurred VALUE 'Y'.
+
+01 reject-reason PICTURE X(30) VALUE SPACES.
+
+01 records-read PICTURE 9(06) VALUE ZERO.
+01 records-processed PICTURE 9(06) VALUE ZERO.
+01 records-skipped PICTURE 9(06) VALUE ZERO.
+01 records-rejected PICTURE 9(06) VALUE ZERO.
+
+01 control-total PICTURE S9(10) VALUE ZERO.
+01 control-total-edited PICTURE -(9)9.
+
+01 report-line PICTURE X(80) VALUE SPACES.
+01 report-count-edited PICTURE ZZZ,ZZ9.
+
+01 run-date-today PICTURE 9(08) VALUE ZERO.
+
+01 restart-record-count PICTURE 9(06) VALUE ZERO.
+01 checkpoint-counter PICTURE 9(06) VALUE ZERO.
+01 checkpoint-interval PICTURE 9(06) VALUE 100.
+
+01 current-date-8 PICTURE 9(08).
+01 current-date-8-fields REDEFINES current-date-8.
+    05 current-century-year PICTURE 9(04).
+    05 current-month PICTURE 9(02).
+    05 current-day PICTURE 9(02).
+01 current-time-8 PICTURE 9(08).
+01 current-time-8-fields REDEFINES current-time-8.
+    05 current-hour PICTURE 9(02).
+    05 current-minute PICTURE 9(02).
+    05 current-second PICTURE 9(02).
+    05 current-hundredths PICTURE 9(02).
+01 formatted-timestamp PICTURE X(19) VALUE SPACES.
 PROCEDURE DIVISION.
-        ACCEPT erste.
-        ACCEPT zweite.
-        COMPUTE summe = erste + zweite
-        DISPLAY summe.
-STOP RUN.
+main-process.
+    PERFORM initialize-program.
+    PERFORM process-transactions UNTIL end-of-file.
+    PERFORM finalize-program.
+    STOP RUN.
+
+initialize-program.
+    ACCEPT run-date-today FROM DATE YYYYMMDD
+    PERFORM get-checkpoint.
+    OPEN INPUT transaction-file.
+    IF transaction-file-status NOT = '00'
+        DISPLAY 'JUTTA-E01 UNABLE TO OPEN JUTTIN, STATUS = ' transaction-file-status
+        STOP RUN
+    END-IF
+    PERFORM open-audit-file
+    PERFORM open-reject-file
+    OPEN OUTPUT report-file
+    PERFORM read-transaction-record.
+
+open-audit-file.
+    OPEN EXTEND audit-file
+    IF audit-file-status = '35'
+        OPEN OUTPUT audit-file
+        CLOSE audit-file
+        OPEN EXTEND audit-file
+    END-IF
+    IF audit-file-status NOT = '00'
+        DISPLAY 'JUTTA-E08 UNABLE TO OPEN JUTTAUD, STATUS = ' audit-file-status
+        STOP RUN
+    END-IF.
+
+open-reject-file.
+    OPEN I-O reject-file
+    IF reject-file-status = '35'
+        OPEN OUTPUT reject-file
+        CLOSE reject-file
+        OPEN I-O reject-file
+    END-IF
+    IF reject-file-status NOT = '00'
+        DISPLAY 'JUTTA-E03 UNABLE TO OPEN JUTTREJ, STATUS = ' reject-file-status
+        STOP RUN
+    END-IF.
+
+get-checkpoint.
+    OPEN INPUT checkpoint-file
+    IF checkpoint-file-status = '00'
+        READ checkpoint-file
+            AT END PERFORM zero-checkpoint-record
+        END-READ
+        MOVE checkpoint-records-processed TO restart-record-count
+        MOVE checkpoint-control-total TO control-total
+        MOVE checkpoint-processed-count TO records-processed
+        MOVE checkpoint-rejected-count TO records-rejected
+        MOVE checkpoint-control-total-overflow TO control-total-switch
+        CLOSE checkpoint-file
+    ELSE
+        IF checkpoint-file-status = '35'
+            MOVE ZERO TO restart-record-count
+        ELSE
+            DISPLAY 'JUTTA-E09 UNABLE TO OPEN JUTTCKP, STATUS = ' checkpoint-file-status
+            STOP RUN
+        END-IF
+    END-IF
+    IF restart-record-count > ZERO
+        DISPLAY 'JUTTA-I02 RESTARTING AFTER ' restart-record-count ' RECORDS ALREADY PROCESSED'
+        DISPLAY 'JUTTA-I03 CARRYING FORWARD CONTROL TOTAL AND COUNTS FROM PRIOR CHECKPOINT'
+    END-IF.
+
+zero-checkpoint-record.
+    MOVE ZERO TO checkpoint-records-processed
+    MOVE ZERO TO checkpoint-control-total
+    MOVE ZERO TO checkpoint-processed-count
+    MOVE ZERO TO checkpoint-rejected-count
+    MOVE 'N' TO checkpoint-control-total-overflow.
+
+read-transaction-record.
+    READ transaction-file
+        AT END SET end-of-file TO TRUE
+    END-READ.
+
+process-transactions.
+    ADD 1 TO records-read
+    IF records-read NOT > restart-record-count
+        ADD 1 TO records-skipped
+    ELSE
+        PERFORM validate-transaction
+        IF record-is-valid
+            PERFORM compute-summe
+            IF size-error-occurred
+                MOVE 'SUMME COMPUTE SIZE ERROR - OVERFLOW' TO reject-reason
+                PERFORM write-reject-record
+                ADD 1 TO records-rejected
+            ELSE
+                DISPLAY summe
+                PERFORM write-audit-record
+                ADD summe TO control-total
+                    ON SIZE ERROR
+                        SET control-total-overflow-occurred TO TRUE
+                        DISPLAY 'JUTTA-E04 CONTROL TOTAL OVERFLOW AT RECORD ' transaction-record-number
+                END-ADD
+                ADD 1 TO records-processed
+            END-IF
+        ELSE
+            PERFORM write-reject-record
+            ADD 1 TO records-rejected
+        END-IF
+        PERFORM update-checkpoint
+    END-IF
+    PERFORM read-transaction-record.
+
+update-checkpoint.
+    ADD 1 TO checkpoint-counter
+    IF checkpoint-counter >= checkpoint-interval
+        MOVE records-read TO checkpoint-records-processed
+        MOVE control-total TO checkpoint-control-total
+        MOVE records-processed TO checkpoint-processed-count
+        MOVE records-rejected TO checkpoint-rejected-count
+        MOVE control-total-switch TO checkpoint-control-total-overflow
+        PERFORM save-checkpoint
+        MOVE ZERO TO checkpoint-counter
+    END-IF.
+
+save-checkpoint.
+    ACCEPT checkpoint-run-date FROM DATE YYYYMMDD
+    ACCEPT checkpoint-run-time FROM TIME
+    OPEN OUTPUT checkpoint-file
+    WRITE checkpoint-record
+    CLOSE checkpoint-file.
+
+validate-transaction.
+    SET record-is-valid TO TRUE
+    MOVE SPACES TO reject-reason
+    IF transaction-erste NOT NUMERIC
+        SET record-is-invalid TO TRUE
+        MOVE 'ERSTE IS NOT NUMERIC OR BLANK' TO reject-reason
+    END-IF
+    IF transaction-zweite NOT NUMERIC
+        SET record-is-invalid TO TRUE
+        IF reject-reason = SPACES
+            MOVE 'ZWEITE IS NOT NUMERIC OR BLANK' TO reject-reason
+        ELSE
+            MOVE 'ERSTE AND ZWEITE ARE INVALID' TO reject-reason
+        END-IF
+    END-IF
+    IF record-is-valid AND NOT transaction-operation-valid
+        SET record-is-invalid TO TRUE
+        MOVE 'OPERATION CODE IS NOT A, S OR M' TO reject-reason
+    END-IF.
+
+compute-summe.
+    SET size-error-did-not-occur TO TRUE
+    MOVE transaction-erste TO erste
+    MOVE transaction-zweite TO zweite
+    MOVE transaction-operation-code TO operation-code
+    EVALUATE TRUE
+        WHEN operation-is-add
+            COMPUTE summe = erste + zweite
+                ON SIZE ERROR
+                    SET size-error-occurred TO TRUE
+            END-COMPUTE
+        WHEN operation-is-subtract
+            COMPUTE summe = erste - zweite
+                ON SIZE ERROR
+                    SET size-error-occurred TO TRUE
+            END-COMPUTE
+        WHEN operation-is-multiply
+            COMPUTE summe = erste * zweite
+                ON SIZE ERROR
+                    SET size-error-occurred TO TRUE
+            END-COMPUTE
+    END-EVALUATE.
+
+write-reject-record.
+    MOVE transaction-record-number TO reject-record-number
+    MOVE transaction-erste TO reject-erste-raw
+    MOVE transaction-zweite TO reject-zweite-raw
+    MOVE transaction-operation-code TO reject-operation-code
+    MOVE reject-reason TO reject-reason-text
+    MOVE run-date-today TO reject-run-date
+    WRITE reject-record
+        INVALID KEY
+            PERFORM rewrite-reject-record
+    END-WRITE
+    IF reject-file-status = '00' OR reject-file-status = '22'
+        DISPLAY 'JUTTA-E02 RECORD ' transaction-record-number ' REJECTED - ' reject-reason
+    ELSE
+        DISPLAY 'JUTTA-E06 UNABLE TO WRITE JUTTREJ RECORD ' transaction-record-number ' STATUS = ' reject-file-status
+    END-IF.
+
+rewrite-reject-record.
+    DISPLAY 'JUTTA-E05 RECORD ' transaction-record-number ' ALREADY ON JUTTREJ - REPLACING WITH LATEST REJECTION'
+    REWRITE reject-record
+        INVALID KEY
+            DISPLAY 'JUTTA-E07 UNABLE TO REWRITE JUTTREJ RECORD ' transaction-record-number
+    END-REWRITE.
+
+write-audit-record.
+    PERFORM get-timestamp
+    MOVE transaction-record-number TO audit-record-number
+    MOVE erste TO audit-erste
+    MOVE zweite TO audit-zweite
+    MOVE operation-code TO audit-operation-code
+    MOVE summe TO audit-summe
+    MOVE formatted-timestamp TO audit-timestamp
+    WRITE audit-record.
+
+get-timestamp.
+    ACCEPT current-date-8 FROM DATE YYYYMMDD
+    ACCEPT current-time-8 FROM TIME
+    STRING current-century-year '-' current-month '-' current-day
+           ' ' current-hour ':' current-minute ':' current-second
+           DELIMITED BY SIZE INTO formatted-timestamp.
+
+finalize-program.
+    PERFORM zero-checkpoint-record
+    PERFORM save-checkpoint
+    CLOSE transaction-file
+    CLOSE audit-file
+    CLOSE reject-file
+    PERFORM print-summary-report
+    PERFORM print-rejected-records
+    CLOSE report-file.
+
+print-summary-report.
+    MOVE control-total TO control-total-edited
+    MOVE SPACES TO report-line
+    STRING 'JUTTA DAILY CLOSE SUMMARY REPORT' DELIMITED BY SIZE
+        INTO report-line
+    WRITE report-record FROM report-line
+
+    MOVE records-read TO report-count-edited
+    MOVE SPACES TO report-line
+    STRING 'RECORDS READ . . . . . : ' report-count-edited
+        DELIMITED BY SIZE INTO report-line
+    WRITE report-record FROM report-line
+
+    MOVE records-processed TO report-count-edited
+    MOVE SPACES TO report-line
+    STRING 'RECORDS PROCESSED. . . : ' report-count-edited
+        DELIMITED BY SIZE INTO report-line
+    WRITE report-record FROM report-line
+
+    MOVE records-skipped TO report-count-edited
+    MOVE SPACES TO report-line
+    STRING 'RECORDS SKIPPED (RESTART): ' report-count-edited
+        DELIMITED BY SIZE INTO report-line
+    WRITE report-record FROM report-line
+
+    MOVE records-rejected TO report-count-edited
+    MOVE SPACES TO report-line
+    STRING 'RECORDS REJECTED . . . : ' report-count-edited
+        DELIMITED BY SIZE INTO report-line
+    WRITE report-record FROM report-line
+
+    MOVE SPACES TO report-line
+    STRING 'CONTROL TOTAL (SUMME) . : ' control-total-edited
+        DELIMITED BY SIZE INTO report-line
+    WRITE report-record FROM report-line
+
+    DISPLAY 'JUTTA-I01 RECORDS READ      = ' records-read
+    DISPLAY 'JUTTA-I01 RECORDS PROCESSED = ' records-processed
+    DISPLAY 'JUTTA-I01 RECORDS REJECTED  = ' records-rejected
+    DISPLAY 'JUTTA-I01 CONTROL TOTAL     = ' control-total-edited
+    IF control-total-overflow-occurred
+        DISPLAY 'JUTTA-W01 CONTROL TOTAL OVERFLOWED DURING THIS RUN - TOTAL IS UNRELIABLE'
+    END-IF.
+
+print-rejected-records.
+    IF records-rejected > ZERO
+        MOVE SPACES TO report-line
+        STRING 'REJECTED TRANSACTION DETAIL (TODAY''S RUN ONLY)' DELIMITED BY SIZE
+            INTO report-line
+        WRITE report-record FROM report-line
+        OPEN INPUT reject-file
+        MOVE ZERO TO reject-record-number
+        START reject-file KEY IS NOT LESS THAN reject-record-number
+            INVALID KEY SET reject-end-of-file TO TRUE
+        END-START
+        IF NOT reject-end-of-file
+            PERFORM find-next-reject-record
+        END-IF
+        PERFORM list-reject-record UNTIL reject-end-of-file
+        CLOSE reject-file
+    END-IF.
+
+find-next-reject-record.
+    PERFORM read-reject-record
+    PERFORM read-reject-record
+        UNTIL reject-end-of-file OR reject-run-date = run-date-today.
+
+read-reject-record.
+    READ reject-file NEXT RECORD
+        AT END SET reject-end-of-file TO TRUE
+    END-READ.
+
+list-reject-record.
+    MOVE SPACES TO report-line
+    STRING 'REC ' reject-record-number ' ERSTE=' reject-erste-raw
+        ' ZWEITE=' reject-zweite-raw ' OP=' reject-operation-code
+        ' REASON=' reject-reason-text DELIMITED BY SIZE INTO report-line
+    WRITE report-record FROM report-line
+    PERFORM find-next-reject-record.
