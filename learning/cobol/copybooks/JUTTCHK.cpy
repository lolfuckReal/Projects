@@ -0,0 +1,9 @@
+    01 checkpoint-record.
+        05 checkpoint-records-processed PICTURE 9(06).
+        05 checkpoint-control-total PICTURE S9(10).
+        05 checkpoint-processed-count PICTURE 9(06).
+        05 checkpoint-rejected-count PICTURE 9(06).
+        05 checkpoint-control-total-overflow PICTURE X(01).
+        05 checkpoint-run-date PICTURE 9(08).
+        05 checkpoint-run-time PICTURE 9(08).
+        05 FILLER PICTURE X(35).
