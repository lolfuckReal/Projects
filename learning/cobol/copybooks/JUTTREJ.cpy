@@ -0,0 +1,8 @@
+    01 reject-record.
+        05 reject-record-number PICTURE 9(06).
+        05 reject-erste-raw PICTURE X(04).
+        05 reject-zweite-raw PICTURE X(04).
+        05 reject-operation-code PICTURE X(01).
+        05 reject-reason-text PICTURE X(30).
+        05 reject-run-date PICTURE 9(08).
+        05 FILLER PICTURE X(27).
