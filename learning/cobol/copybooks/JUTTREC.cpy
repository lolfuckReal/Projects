@@ -0,0 +1,7 @@
+    01 transaction-record.
+        05 transaction-record-number PICTURE 9(06).
+        05 transaction-erste PICTURE S9999.
+        05 transaction-zweite PICTURE S9999.
+        05 transaction-operation-code PICTURE X(01).
+            88 transaction-operation-valid VALUES 'A' 'S' 'M'.
+        05 FILLER PICTURE X(65).
