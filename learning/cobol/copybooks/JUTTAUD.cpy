@@ -0,0 +1,8 @@
+    01 audit-record.
+        05 audit-record-number PICTURE 9(06).
+        05 audit-erste PICTURE S9999.
+        05 audit-zweite PICTURE S9999.
+        05 audit-operation-code PICTURE X(01).
+        05 audit-summe PICTURE S99999999.
+        05 audit-timestamp PICTURE X(19).
+        05 FILLER PICTURE X(38).
